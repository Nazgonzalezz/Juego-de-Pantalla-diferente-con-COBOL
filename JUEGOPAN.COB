@@ -7,9 +7,114 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JUEGOPAN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "data/SCOREBOARD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-SCORE-KEY
+               FILE STATUS IS WS-SCORE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT LEVEL-FILE ASSIGN DYNAMIC WS-LEVEL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEVEL-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "data/PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT MOVE-FILE ASSIGN DYNAMIC WS-MOVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVE-STATUS.
+
+           SELECT ROSTER-FILE ASSIGN TO "data/ROSTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-ROSTER-ID
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "data/TORNEO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IFACE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
+       FD  SCORE-FILE.
+       01  WS-SCORE-REC.
+           05 WS-SCORE-KEY.
+              10 WS-SK-INV-SCORE      PIC 9(3).
+              10 WS-SK-SEQ            PIC 9(14).
+           05 WS-SCORE-PUNTAJE        PIC 999.
+           05 WS-SCORE-INICIALES      PIC X(3).
+           05 WS-SCORE-JUGADOR        PIC X(10).
+           05 WS-SCORE-FECHA          PIC X(8).
+
+       FD  AUDIT-FILE.
+       01  WS-AUDIT-REC.
+           05 WS-AUD-INICIO           PIC X(14).
+           05 WS-AUD-FIN              PIC X(14).
+           05 WS-AUD-PUNTAJE          PIC 999.
+           05 WS-AUD-RESULTADO        PIC X.
+           05 WS-AUD-JUGADOR          PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  WS-CKPT-REC.
+           05 WS-CKPT-MAT-1 OCCURS 30 TIMES.
+              10 WS-CKPT-MAT-2 OCCURS 80 TIMES.
+                 15 WS-CKPT-IND       PIC X.
+           05 WS-CKPT-EJEy            PIC 99.
+           05 WS-CKPT-EJEx            PIC 99.
+           05 WS-CKPT-VIEJOEJEy       PIC 99.
+           05 WS-CKPT-VIEJOEJEx       PIC 99.
+           05 WS-CKPT-PUNTAJE         PIC 999.
+           05 WS-CKPT-NUM-ENEMIGOS    PIC 99.
+           05 WS-CKPT-ENEMIGOS OCCURS 10 TIMES.
+              10 WS-CKPT-EN-EJEy      PIC 99.
+              10 WS-CKPT-EN-EJEx      PIC 99.
+           05 WS-CKPT-JUGADOR         PIC X(10).
+           05 WS-CKPT-CAUSA           PIC X.
+           05 WS-CKPT-NIVEL           PIC 99.
+
+       FD  LEVEL-FILE.
+       01  WS-LEVEL-REC.
+           05 WS-LVL-TIPO             PIC X.
+           05 WS-LVL-Y                PIC 99.
+           05 WS-LVL-X1               PIC 99.
+           05 WS-LVL-X2               PIC 99.
+
+       FD  PARM-FILE.
+       01  WS-PARM-REC.
+           05 WS-PARM-CLAVE            PIC X(15).
+           05 WS-PARM-VALOR-REC        PIC 9(3).
+
+       FD  MOVE-FILE.
+       01  WS-MOVE-REC.
+           05 WS-MOVE-OPCION          PIC X.
+
+       FD  ROSTER-FILE.
+       01  WS-ROSTER-REC.
+           05 WS-ROSTER-ID            PIC X(10).
+           05 WS-ROSTER-PARTIDAS      PIC 9(5).
+           05 WS-ROSTER-MEJOR         PIC 999.
+           05 WS-ROSTER-ULTFECHA      PIC X(8).
+
+       FD  INTERFACE-FILE.
+       01  WS-IFACE-REC.
+           05 WS-IF-JUGADOR           PIC X(10).
+           05 WS-IF-PUNTAJE           PIC 999.
+           05 WS-IF-RESULTADO         PIC X.
+           05 WS-IF-TIMESTAMP         PIC X(14).
+
        WORKING-STORAGE SECTION.
        77  opcion                  PIC X.
 
@@ -34,14 +139,83 @@
            05 WS-DISTANCIA-X       PIC S99.
            05 WS-DISTANCIA-Y       PIC S99.
 
-      *DESPLAZAMIENTO DEL ENEMIGO.
-       01  WS-ENEMY-MOVIMIENTO.
-           05 ENEMY-EJEy           PIC 99.
-           05 ENEMY-EJEx           PIC 99.
+      *TABLA DE ENEMIGOS: SE VAN SUMANDO PERSEGUIDORES A MEDIDA QUE
+      *SUBE EL PUNTAJE, CADA UNO SE MUEVE CON LA MISMA LOGICA DE
+      *PERSECUCION DE 9000-MOVIMIENTO-ENEMIGO.
+       01  WS-ENEMIGOS.
+           05 WS-NUM-ENEMIGOS       PIC 99 VALUE 0.
+           05 WS-ENEMY-TBL OCCURS 10 TIMES.
+               10 ENEMY-EJEy            PIC 99.
+               10 ENEMY-EJEx            PIC 99.
+               10 ENEMY-VIEJOEJEy       PIC 99.
+               10 ENEMY-VIEJOEJEx       PIC 99.
+
+       77  WS-MAX-ENEMIGOS          PIC 99 VALUE 5.
+       77  WS-EN-IDX                PIC 99.
+       77  WS-EN-IDX2               PIC 99.
+       77  WS-EN-CELDA-OCUPADA      PIC X.
+
+      *PARAMETROS DE DIFICULTAD LEIDOS DE data/PARAMS.DAT AL INICIO.
+       01  WS-PARAMETROS.
+           05 WS-PARM-ENEMY-SPAWN   PIC 999 VALUE 5.
+           05 WS-PARM-SCORE-GANAR   PIC 999 VALUE 100.
+           05 WS-PARM-LIMX-MIN      PIC 99 VALUE 1.
+           05 WS-PARM-LIMX-MAX      PIC 99 VALUE 80.
+           05 WS-PARM-LIMY-MIN      PIC 99 VALUE 2.
+           05 WS-PARM-LIMY-MAX      PIC 99 VALUE 29.
+           05 WS-PARM-CHECKPT-N     PIC 99 VALUE 10.
+
+      *PUERTAS DEL NIVEL ACTUAL, LEIDAS DE data/NIVELnn.DAT.
+       01  WS-NIVEL-DATOS.
+           05 WS-NUM-PUERTAS        PIC 99 VALUE 0.
+           05 WS-PUERTA OCCURS 10 TIMES.
+               10 WS-PUERTA-Y           PIC 99.
+               10 WS-PUERTA-X1          PIC 99.
+               10 WS-PUERTA-X2          PIC 99.
+
+       77  WS-P-IDX            PIC 99.
+       77  WS-P-HALLADA     PIC X VALUE "N".
+       77  WS-NIVEL-NUM             PIC 99 VALUE 1.
+       77  WS-NIVEL-PARM            PIC X(10).
+       77  WS-LEVEL-FILENAME        PIC X(30).
+
+      *CONTROL DE CHECKPOINT/REANUDACION DE PARTIDA.
+       77  WS-MOVE-COUNT            PIC 9(5) VALUE 0.
+       77  WS-CHECKPOINT-CARGADO    PIC X VALUE "N".
+       77  WS-RESP-RESTART          PIC X.
+
+      *MODO BATCH/DEMO CONTROLADO POR PARAMETRO DE ARRANQUE.
+       77  WS-MODO-BATCH            PIC X VALUE "N".
+       77  WS-MOVE-ABIERTO          PIC X VALUE "N".
+       77  WS-PARM-MODO             PIC X(10).
+       77  WS-MOVE-FILENAME         PIC X(30) VALUE SPACES.
+
+      *REINTENTO DE GRABACION DE PUNTAJE SI LA CLAVE YA EXISTE.
+       77  WS-SK-GRABADO            PIC X VALUE "N".
+       77  WS-SK-RETRY              PIC 99 VALUE 0.
+
+      *IDENTIFICACION DEL JUGADOR Y CAUSA DE FINALIZACION.
+       77  WS-JUGADOR-ID            PIC X(10).
+       77  WS-ROSTER-ENCONTRADO     PIC X VALUE "N".
+       77  WS-CAUSA-FIN             PIC X VALUE "Q".
 
-       01  WS-ENEMY-OLDLUGAR.
-           05 ENEMY-VIEJOEJEy      PIC 99.
-           05 ENEMY-VIEJOEJEx      PIC 99.
+      *FECHA/HORA DE INICIO Y FIN DE SESION PARA AUDITORIA.
+       77  WS-CURRENT-DATETIME      PIC X(21).
+       77  WS-TS-AHORA              PIC X(14).
+       77  WS-TS-INICIO             PIC X(14).
+       77  WS-TS-FIN                PIC X(14).
+
+      *ESTADOS DE ARCHIVO.
+       77  WS-SCORE-STATUS          PIC XX.
+       77  WS-AUDIT-STATUS          PIC XX.
+       77  WS-CKPT-STATUS           PIC XX.
+       77  WS-LEVEL-STATUS          PIC XX.
+       77  WS-PARM-STATUS           PIC XX.
+       77  WS-MOVE-STATUS           PIC XX.
+       77  WS-ROSTER-STATUS         PIC XX.
+       77  WS-IFACE-STATUS          PIC XX.
+
+       77  WS-RANK-COUNT            PIC 99 VALUE 0.
 
       *Cabecera del juego.
        01  WS-HEADER.
@@ -94,14 +268,29 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM 1000-INICIALIZAR-MAPA
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0200-CARGAR-PARAMETROS
+           PERFORM 0300-CARGAR-NIVEL
+           PERFORM 0400-ABRIR-ARCHIVOS
+           PERFORM 0500-MOSTRAR-RANKING
+           PERFORM 0700-DETERMINAR-MODO
+           MOVE WS-TS-AHORA TO WS-TS-INICIO
+           PERFORM 0800-VERIFICAR-CHECKPOINT
+
+      *SI SE REANUDO UN CHECKPOINT YA TRAE SU PROPIO WS-JUGADOR-ID
+      *(VER 0850-RESTAURAR-CHECKPOINT), ASI QUE NO SE VUELVE A
+      *PREGUNTAR POR EL JUGADOR NI A REINICIALIZAR EL MAPA.
+           IF WS-CHECKPOINT-CARGADO NOT = "S"
+               PERFORM 0600-SOLICITAR-JUGADOR
+               PERFORM 1000-INICIALIZAR-MAPA
+           END-IF
            PERFORM 2000-MOSTRAR-MAPA
            PERFORM 3000-RECIBIR-MOVIMIENTO
 
            PERFORM UNTIL opcion EQUAL "9"
                EVALUATE opcion
                WHEN "D"
-                   IF EJEX NOT EQUAL 80
+                   IF EJEX NOT EQUAL WS-PARM-LIMX-MAX
                        COMPUTE EJEx = EJEx + 1
                        PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
                        PERFORM 5000-TRASPASAR-PUERTA
@@ -115,7 +304,7 @@
                        PERFORM 6000-DEJAR-PERSONAJE-QUIETO
                   END-IF
                WHEN "A"
-                   IF EJEX NOT EQUAL 1
+                   IF EJEX NOT EQUAL WS-PARM-LIMX-MIN
                        COMPUTE EJEx = EJEx - 1
                        PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
                        PERFORM 5000-TRASPASAR-PUERTA
@@ -129,7 +318,7 @@
                        PERFORM 6000-DEJAR-PERSONAJE-QUIETO
                    END-IF
                WHEN "W"
-                   IF EJEy NOT EQUAL 2
+                   IF EJEy NOT EQUAL WS-PARM-LIMY-MIN
                        COMPUTE EJEy = EJEy -  1
                        PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
                        PERFORM 5000-TRASPASAR-PUERTA
@@ -143,7 +332,7 @@
                        PERFORM 6000-DEJAR-PERSONAJE-QUIETO
                    END-IF
                WHEN "S"
-                   IF EJEy NOT EQUAL 29
+                   IF EJEy NOT EQUAL WS-PARM-LIMY-MAX
                        COMPUTE EJEy = EJEy +  1
                        PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
                        PERFORM 5000-TRASPASAR-PUERTA
@@ -164,18 +353,332 @@
            END-PERFORM
            PERFORM 11000-GAME-OVER.
 
+      */////////////////////////////////////////////////////////////////
+      *PARAGRAFOS DE ARRANQUE (PARAMETROS, NIVEL, ARCHIVOS, JUGADOR).
       */////////////////////////////////////////////////////////////////
 
-       1000-INICIALIZAR-MAPA.
+       0100-OBTENER-FECHA-HORA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO WS-TS-AHORA.
 
-           MOVE "]" TO MAT-IND(5,14)
-           MOVE "[" TO MAT-IND(5,60)
+      *-----------------------------------------------------------------
+      *LEE data/PARAMS.DAT (CLAVE/VALOR) Y PISA LOS VALORES POR DEFECTO
+      *DE WS-PARAMETROS. SI EL ARCHIVO NO EXISTE SE SIGUE CON DEFECTOS.
+
+       0200-CARGAR-PARAMETROS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL WS-PARM-STATUS NOT = "00"
+                   READ PARM-FILE
+                       AT END
+                           MOVE "10" TO WS-PARM-STATUS
+                       NOT AT END
+      *SE VALIDAN LOS LIMITES CONTRA EL AREA JUGABLE: X CONTRA EL
+      *TAMANO FISICO DE MAT-2 (1..80); Y CONTRA 2..29 YA QUE LAS
+      *FILAS 1 Y 30 DE MAT-1 SON PARED FIJA (1000-INICIALIZAR-MAPA).
+      *UN VALOR FUERA DE RANGO EN EL ARCHIVO SE IGNORA Y SE CONSERVA
+      *EL VALOR POR DEFECTO EN LUGAR DE ROMPER LA TABLA O DEJAR
+      *CAMINAR AL JUGADOR SOBRE LA PARED.
+                       EVALUATE WS-PARM-CLAVE
+                       WHEN "ENEMSPAWN"
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-ENEMY-SPAWN
+                       WHEN "SCOREGANAR"
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-SCORE-GANAR
+                       WHEN "LIMX-MIN"
+                           IF WS-PARM-VALOR-REC >= 1
+                                   AND WS-PARM-VALOR-REC <= 80
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-LIMX-MIN
+                           END-IF
+                       WHEN "LIMX-MAX"
+                           IF WS-PARM-VALOR-REC >= 1
+                                   AND WS-PARM-VALOR-REC <= 80
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-LIMX-MAX
+                           END-IF
+                       WHEN "LIMY-MIN"
+                           IF WS-PARM-VALOR-REC >= 2
+                                   AND WS-PARM-VALOR-REC <= 29
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-LIMY-MIN
+                           END-IF
+                       WHEN "LIMY-MAX"
+                           IF WS-PARM-VALOR-REC >= 2
+                                   AND WS-PARM-VALOR-REC <= 29
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-LIMY-MAX
+                           END-IF
+                       WHEN "CHECKPT-N"
+                           IF WS-PARM-VALOR-REC >= 1
+                                   AND WS-PARM-VALOR-REC <= 99
+                           MOVE WS-PARM-VALOR-REC TO WS-PARM-CHECKPT-N
+                           END-IF
+                       END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF.
 
-           MOVE "]" TO MAT-IND(15,40)
-           MOVE "[" TO MAT-IND(15,70)
+      *-----------------------------------------------------------------
+      *SELECCIONA EL NIVEL POR PARAMETRO DE ARRANQUE (ARGUMENTO 1) Y
+      *CARGA SUS PUERTAS DESDE data/NIVELnn.DAT. SI NO HAY ARCHIVO DE
+      *NIVEL SE USAN LAS TRES PUERTAS ORIGINALES COMO RESPALDO.
+
+       0300-CARGAR-NIVEL.
+           MOVE 1 TO WS-NIVEL-NUM
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-NIVEL-PARM FROM ARGUMENT-VALUE
+      *ACCEPT ... FROM ARGUMENT-VALUE DEJA EL ARGUMENTO CON ESPACIOS A
+      *LA DERECHA, POR LO QUE IS NUMERIC (CLASE ALFANUMERICA) FALLA
+      *SIEMPRE; TEST-NUMVAL SI ACEPTA ESE RELLENO DE ESPACIOS.
+           IF WS-NIVEL-PARM NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-NIVEL-PARM) = 0
+               MOVE FUNCTION NUMVAL(WS-NIVEL-PARM) TO WS-NIVEL-NUM
+           END-IF
+           PERFORM 0310-CARGAR-PUERTAS-NIVEL.
+
+      *-----------------------------------------------------------------
+      *CARGA LAS PUERTAS DEL NIVEL WS-NIVEL-NUM. SE SEPARA DE 0300 PARA
+      *QUE 0850-RESTAURAR-CHECKPOINT PUEDA RECARGAR EL MISMO NIVEL CON
+      *EL QUE SE GRABO EL CHECKPOINT, EN LUGAR DEL QUE HAYA LLEGADO POR
+      *ARGUMENTO EN LA INVOCACION QUE REANUDA LA PARTIDA.
+
+       0310-CARGAR-PUERTAS-NIVEL.
+           MOVE SPACES TO WS-LEVEL-FILENAME
+           STRING "data/NIVEL" DELIMITED BY SIZE
+                  WS-NIVEL-NUM   DELIMITED BY SIZE
+                  ".DAT"         DELIMITED BY SIZE
+               INTO WS-LEVEL-FILENAME
+           END-STRING
+           MOVE 0 TO WS-NUM-PUERTAS
+           OPEN INPUT LEVEL-FILE
+           IF WS-LEVEL-STATUS = "00"
+               PERFORM UNTIL WS-LEVEL-STATUS NOT = "00"
+                   READ LEVEL-FILE
+                       AT END
+                           MOVE "10" TO WS-LEVEL-STATUS
+                       NOT AT END
+                           IF WS-LVL-TIPO = "D" AND WS-NUM-PUERTAS < 10
+                               PERFORM 0320-AGREGAR-PUERTA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEVEL-FILE
+           ELSE
+               PERFORM 0350-PUERTAS-POR-DEFECTO
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      *SE DESCARTA UNA PUERTA CUYAS COORDENADAS CAEN FUERA DEL MAPA
+      *FISICO (MAT-1 OCCURS 30 / MAT-2 OCCURS 80) EN LUGAR DE DEJAR
+      *QUE REFERENCIE LA TABLA FUERA DE LIMITE.
+       0320-AGREGAR-PUERTA.
+           IF WS-LVL-Y  >= 2 AND WS-LVL-Y  <= 29
+                   AND WS-LVL-X1 >= 2 AND WS-LVL-X1 <= 79
+                   AND WS-LVL-X2 >= 2 AND WS-LVL-X2 <= 79
+               ADD 1 TO WS-NUM-PUERTAS
+               MOVE WS-LVL-Y  TO WS-PUERTA-Y(WS-NUM-PUERTAS)
+               MOVE WS-LVL-X1 TO WS-PUERTA-X1(WS-NUM-PUERTAS)
+               MOVE WS-LVL-X2 TO WS-PUERTA-X2(WS-NUM-PUERTAS)
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       0350-PUERTAS-POR-DEFECTO.
+           MOVE 3  TO WS-NUM-PUERTAS
+           MOVE 5  TO WS-PUERTA-Y(1)
+           MOVE 14 TO WS-PUERTA-X1(1)
+           MOVE 60 TO WS-PUERTA-X2(1)
+           MOVE 15 TO WS-PUERTA-Y(2)
+           MOVE 40 TO WS-PUERTA-X1(2)
+           MOVE 70 TO WS-PUERTA-X2(2)
+           MOVE 25 TO WS-PUERTA-Y(3)
+           MOVE 10 TO WS-PUERTA-X1(3)
+           MOVE 40 TO WS-PUERTA-X2(3).
+
+      *-----------------------------------------------------------------
+      *ABRE (O CREA SI NO EXISTEN) LOS ARCHIVOS DE PUNTAJES, AUDITORIA,
+      *JUGADORES E INTERFAZ DE TORNEO.
+
+       0400-ABRIR-ARCHIVOS.
+           OPEN I-O SCORE-FILE
+           IF WS-SCORE-STATUS = "35"
+               OPEN OUTPUT SCORE-FILE
+               CLOSE SCORE-FILE
+               OPEN I-O SCORE-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+
+           OPEN I-O ROSTER-FILE
+           IF WS-ROSTER-STATUS = "35"
+               OPEN OUTPUT ROSTER-FILE
+               CLOSE ROSTER-FILE
+               OPEN I-O ROSTER-FILE
+           END-IF
+
+           OPEN EXTEND INTERFACE-FILE
+           IF WS-IFACE-STATUS = "35"
+               OPEN OUTPUT INTERFACE-FILE
+               CLOSE INTERFACE-FILE
+               OPEN EXTEND INTERFACE-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *MUESTRA EL TOP 10 DE PUNTAJES ANTES DE EMPEZAR A JUGAR.
+
+       0500-MOSTRAR-RANKING.
+           DISPLAY WS-GUIONES
+           DISPLAY "           TOP 10 PUNTAJES JUEGOPAN"
+           MOVE 0 TO WS-RANK-COUNT
+           MOVE LOW-VALUES TO WS-SCORE-KEY
+           START SCORE-FILE KEY IS NOT LESS THAN WS-SCORE-KEY
+               INVALID KEY MOVE "23" TO WS-SCORE-STATUS
+           END-START
+           PERFORM UNTIL WS-SCORE-STATUS NOT = "00"
+                      OR WS-RANK-COUNT >= 10
+               READ SCORE-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SCORE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-RANK-COUNT
+                       DISPLAY WS-RANK-COUNT ") " WS-SCORE-PUNTAJE
+                               " " WS-SCORE-INICIALES
+                               " " WS-SCORE-JUGADOR
+               END-READ
+           END-PERFORM
+           IF WS-RANK-COUNT = 0
+               DISPLAY "  (TODAVIA NO HAY PUNTAJES REGISTRADOS)"
+           END-IF
+           DISPLAY WS-GUIONES.
+
+      *-----------------------------------------------------------------
+      *PIDE EL ID DE JUGADOR Y LO DA DE ALTA EN EL PADRON SI ES NUEVO.
+
+       0600-SOLICITAR-JUGADOR.
+           IF WS-MODO-BATCH = "S"
+               MOVE "DEMO" TO WS-JUGADOR-ID
+           ELSE
+               DISPLAY "INGRESE SU ID DE JUGADOR (HASTA 10 CARACT.): "
+               ACCEPT WS-JUGADOR-ID
+               IF WS-JUGADOR-ID = SPACES
+                   MOVE "ANONIMO" TO WS-JUGADOR-ID
+               END-IF
+           END-IF
+           MOVE WS-JUGADOR-ID TO WS-ROSTER-ID
+           READ ROSTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-ROSTER-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ROSTER-ENCONTRADO
+           END-READ
+           IF WS-ROSTER-ENCONTRADO = "N"
+               MOVE WS-JUGADOR-ID      TO WS-ROSTER-ID
+               MOVE 0                  TO WS-ROSTER-PARTIDAS
+               MOVE 0                  TO WS-ROSTER-MEJOR
+               MOVE WS-TS-AHORA(1:8)   TO WS-ROSTER-ULTFECHA
+               WRITE WS-ROSTER-REC
+           ELSE
+               DISPLAY "BIENVENIDO DE NUEVO, " WS-JUGADOR-ID
+               DISPLAY "PARTIDAS JUGADAS: " WS-ROSTER-PARTIDAS
+               DISPLAY "MEJOR PUNTAJE   : " WS-ROSTER-MEJOR
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *DETECTA EL MODO BATCH/DEMO (ARGUMENTO 2 = BATCH, ARGUMENTO 3 =
+      *ARCHIVO DE MOVIDAS) Y ABRE EL ARCHIVO DE MOVIDAS SI CORRESPONDE.
+
+       0700-DETERMINAR-MODO.
+           MOVE "N" TO WS-MODO-BATCH
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-MODO FROM ARGUMENT-VALUE
+           IF WS-PARM-MODO = "BATCH"
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-MOVE-FILENAME FROM ARGUMENT-VALUE
+               IF WS-MOVE-FILENAME = SPACES
+                   MOVE "data/MOVIDAS.DAT" TO WS-MOVE-FILENAME
+               END-IF
+               OPEN INPUT MOVE-FILE
+               IF WS-MOVE-STATUS = "00"
+                   MOVE "S" TO WS-MODO-BATCH
+                   MOVE "S" TO WS-MOVE-ABIERTO
+               ELSE
+                   DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE MOVIDAS, "
+                           "SE CONTINUA EN MODO INTERACTIVO"
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *OFRECE REANUDAR DESDE EL ULTIMO CHECKPOINT GUARDADO POR
+      *12000-GRABAR-CHECKPOINT EN LUGAR DE EMPEZAR DE CERO.
+
+      *EN MODO BATCH/DEMO NUNCA SE OFRECE REANUDAR (NO SE GUARDA LA
+      *POSICION DENTRO DEL ARCHIVO DE MOVIDAS, ASI QUE REANUDAR
+      *VOLVERIA A REPRODUCIR LAS MOVIDAS YA APLICADAS); SE DESCARTA
+      *EL CHECKPOINT PENDIENTE Y SE ARRANCA DE CERO SIN PREGUNTAR.
+       0800-VERIFICAR-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-CARGADO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-MODO-BATCH = "S"
+                           MOVE "N" TO WS-RESP-RESTART
+                       ELSE
+                           DISPLAY "SE ENCONTRO UNA PARTIDA GUARDADA. "
+                                   "DESEA CONTINUARLA? (S/N)"
+                           ACCEPT WS-RESP-RESTART
+                       END-IF
+                       IF WS-RESP-RESTART = "S" OR WS-RESP-RESTART = "s"
+                           PERFORM 0850-RESTAURAR-CHECKPOINT
+                           MOVE "S" TO WS-CHECKPOINT-CARGADO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      *SE RECARGAN LAS PUERTAS DEL NIVEL CON EL QUE SE GRABO EL
+      *CHECKPOINT (NO EL QUE HAYA LLEGADO POR ARGUMENTO EN ESTA
+      *INVOCACION), PARA QUE WS-PUERTA COINCIDA CON LOS GLIFOS DE
+      *PUERTA YA DIBUJADOS EN EL MAT-1 RESTAURADO.
+       0850-RESTAURAR-CHECKPOINT.
+           MOVE WS-CKPT-NIVEL      TO WS-NIVEL-NUM
+           PERFORM 0310-CARGAR-PUERTAS-NIVEL
+           MOVE WS-CKPT-MAT-1      TO MAT-1
+           MOVE WS-CKPT-EJEy       TO EJEy
+           MOVE WS-CKPT-EJEx       TO EJEx
+           MOVE WS-CKPT-VIEJOEJEy  TO VIEJOEJEy
+           MOVE WS-CKPT-VIEJOEJEx  TO VIEJOEJEx
+           MOVE WS-CKPT-PUNTAJE    TO WS-PUNTAJE
+           MOVE WS-CKPT-JUGADOR    TO WS-JUGADOR-ID
+           MOVE WS-CKPT-CAUSA      TO WS-CAUSA-FIN
+           MOVE WS-CKPT-NUM-ENEMIGOS TO WS-NUM-ENEMIGOS
+           PERFORM VARYING WS-EN-IDX FROM 1 BY 1
+                   UNTIL WS-EN-IDX > WS-NUM-ENEMIGOS
+               MOVE WS-CKPT-EN-EJEy(WS-EN-IDX) TO ENEMY-EJEy(WS-EN-IDX)
+               MOVE WS-CKPT-EN-EJEx(WS-EN-IDX) TO ENEMY-EJEx(WS-EN-IDX)
+           END-PERFORM.
+
+      */////////////////////////////////////////////////////////////////
+
+       1000-INICIALIZAR-MAPA.
 
-           MOVE "]" TO MAT-IND(25,10)
-           MOVE "[" TO MAT-IND(25,40)
+           MOVE 0 TO WS-NUM-ENEMIGOS
+           MOVE 0 TO WS-MOVE-COUNT
+
+           PERFORM VARYING WS-P-IDX FROM 1 BY 1
+                   UNTIL WS-P-IDX > WS-NUM-PUERTAS
+               MOVE "]" TO MAT-IND(WS-PUERTA-Y(WS-P-IDX)
+                                  ,WS-PUERTA-X1(WS-P-IDX))
+               MOVE "[" TO MAT-IND(WS-PUERTA-Y(WS-P-IDX)
+                                  ,WS-PUERTA-X2(WS-P-IDX))
+           END-PERFORM
 
            MOVE 2 TO EJEy
            MOVE 3 TO EJEx
@@ -205,11 +708,17 @@
            END-PERFORM.
 
       *-----------------------------------------------------------------
+      *EN MODO INTERACTIVO LEE EL TECLADO; EN MODO BATCH/DEMO (REQUEST
+      *006) LEE LA PROXIMA MOVIDA DEL ARCHIVO DE MOVIDAS ESCRIPTADO.
 
        3000-RECIBIR-MOVIMIENTO.
-           DISPLAY WS-DIRECCIONES
-           DISPLAY WS-ASTERISCOS
-           ACCEPT opcion
+           IF WS-MODO-BATCH = "S"
+               PERFORM 3100-LEER-MOVIDA-ARCHIVO
+           ELSE
+               DISPLAY WS-DIRECCIONES
+               DISPLAY WS-ASTERISCOS
+               ACCEPT opcion
+           END-IF
            EVALUATE opcion
                WHEN "a"
                    MOVE "A"             TO opcion
@@ -223,122 +732,71 @@
 
       *-----------------------------------------------------------------
 
+       3100-LEER-MOVIDA-ARCHIVO.
+           READ MOVE-FILE
+               AT END
+                   MOVE "9" TO opcion
+               NOT AT END
+                   MOVE WS-MOVE-OPCION TO opcion
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *CADA WS-PARM-CHECKPT-N MOVIDAS SE GRABA UN CHECKPOINT (REQUEST
+      *002) PARA QUE UNA CAIDA DE TERMINAL NO PIERDA TODA LA PARTIDA.
+
        4000-MOVIMIENTO-DE-PERSONAJE.
            ADD 1 TO WS-PUNTAJE
            PERFORM 7000-VERIFICAR-SCORE
            MOVE "X" TO MAT-IND(EJEy,EJEx)
            MOVE SPACE TO MAT-IND(VIEJOEJEy,VIEJOEJEx)
-           MOVE MOVIMIENTO TO ANTIGUO-LUGAR.
+           MOVE MOVIMIENTO TO ANTIGUO-LUGAR
+           ADD 1 TO WS-MOVE-COUNT
+           IF FUNCTION MOD(WS-MOVE-COUNT, WS-PARM-CHECKPT-N) = 0
+               PERFORM 12000-GRABAR-CHECKPOINT
+           END-IF.
 
       *-----------------------------------------------------------------
+      *LAS PUERTAS AHORA SON GENERICAS (TABLA WS-PUERTA CARGADA DESDE
+      *EL ARCHIVO DE NIVEL, REQUEST 003) EN LUGAR DE ESTAR HARDCODEADAS.
 
        5000-TRASPASAR-PUERTA.
-           EVALUATE EJEy
-           WHEN 5
-               EVALUATE EJEx
-               WHEN 14
-                   EVALUATE opcion
-                   WHEN "D"
-                       MOVE 61 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "A"
-                       MOVE 13 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "W"
-                       MOVE 4 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "S"
-                       MOVE 6 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   END-EVALUATE
-                   MOVE "]" TO MAT-IND(5,14)
-               WHEN 60
-                   EVALUATE opcion
-                   WHEN "D"
-                       MOVE 61 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "A"
-                       MOVE 13 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "W"
-                       MOVE 4 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "S"
-                       MOVE 6 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   END-EVALUATE
-                   MOVE "[" TO MAT-IND(5,60)
-               END-EVALUATE
-           WHEN 15
-               EVALUATE EJEx
-               WHEN 40
-                   EVALUATE opcion
-                   WHEN "D"
-                       MOVE 71 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "A"
-                       MOVE 39 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "W"
-                       MOVE 14 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "S"
-                       MOVE 16 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   END-EVALUATE
-                   MOVE "]" TO MAT-IND(15,40)
-               WHEN 70
-                   EVALUATE opcion
-                   WHEN "D"
-                       MOVE 71 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "A"
-                       MOVE 39 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "W"
-                       MOVE 14 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "S"
-                       MOVE 16 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   END-EVALUATE
-                   MOVE "[" TO MAT-IND(15,70)
-               END-EVALUATE
-           WHEN 25
-               EVALUATE EJEx
-               WHEN 10
-                   EVALUATE opcion
-                   WHEN "D"
-                       MOVE 41 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "A"
-                       MOVE 9 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "W"
-                       MOVE 24 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "S"
-                       MOVE 26 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   END-EVALUATE
-                   MOVE "]" TO MAT-IND(25,10)
-               WHEN 40
-                   EVALUATE opcion
-                   WHEN "D"
-                       MOVE 41 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "A"
-                       MOVE 9 TO EJEx
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "W"
-                       MOVE 24 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   WHEN "S"
-                       MOVE 26 TO EJEy
-                       PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
-                   END-EVALUATE
-                   MOVE "[" TO MAT-IND(25,41)
-               END-EVALUATE
+           MOVE "N" TO WS-P-HALLADA
+           PERFORM VARYING WS-P-IDX FROM 1 BY 1
+                   UNTIL WS-P-IDX > WS-NUM-PUERTAS
+                      OR WS-P-HALLADA = "S"
+               IF EJEy = WS-PUERTA-Y(WS-P-IDX)
+                   IF EJEx = WS-PUERTA-X1(WS-P-IDX)
+                       PERFORM 5100-CRUZAR-PUERTA
+                       MOVE "]" TO MAT-IND(WS-PUERTA-Y(WS-P-IDX)
+                                          ,WS-PUERTA-X1(WS-P-IDX))
+                       MOVE "S" TO WS-P-HALLADA
+                   ELSE
+                       IF EJEx = WS-PUERTA-X2(WS-P-IDX)
+                           PERFORM 5100-CRUZAR-PUERTA
+                           MOVE "[" TO MAT-IND(WS-PUERTA-Y(WS-P-IDX)
+                                              ,WS-PUERTA-X2(WS-P-IDX))
+                           MOVE "S" TO WS-P-HALLADA
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       5100-CRUZAR-PUERTA.
+           EVALUATE opcion
+           WHEN "D"
+               COMPUTE EJEx = WS-PUERTA-X2(WS-P-IDX) + 1
+               PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
+           WHEN "A"
+               COMPUTE EJEx = WS-PUERTA-X1(WS-P-IDX) - 1
+               PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
+           WHEN "W"
+               SUBTRACT 1 FROM EJEy
+               PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
+           WHEN "S"
+               ADD 1 TO EJEy
+               PERFORM 4000-MOVIMIENTO-DE-PERSONAJE
            END-EVALUATE.
 
       *-----------------------------------------------------------------
@@ -351,62 +809,105 @@
 
       *-----------------------------------------------------------------
       *CONTROLAREMOS EL PUNTAJE QUE POSEE EL PERSONAJE A MEDIDA DE
-      *CADA MOVIMIENTO. CUANDO LLEGUE A SCORE: 10 APARECERA EL ENEMIGO.
+      *CADA MOVIMIENTO. EL ENEMIGO APARECE SEGUN WS-PARM-ENEMY-SPAWN Y
+      *SE VAN SUMANDO MAS PERSEGUIDORES EN LOS UMBRALES DE DIFICULTAD.
 
        7000-VERIFICAR-SCORE.
            PERFORM 10000-GENERAR-MENSAJE
-           IF WS-PUNTAJE = 5 THEN
-              MOVE 78 TO ENEMY-EJEx
-              MOVE 29 TO ENEMY-EJEy
-              MOVE "E" TO MAT-IND(ENEMY-EJEy,ENEMY-EJEx)
+           IF WS-PUNTAJE = WS-PARM-ENEMY-SPAWN
+               PERFORM 7100-SPAWN-ENEMIGO
+           ELSE
+               IF (WS-PUNTAJE = 60 OR WS-PUNTAJE = 55
+                       OR WS-PUNTAJE = 80)
+                       AND WS-NUM-ENEMIGOS > 0
+                       AND WS-NUM-ENEMIGOS < WS-MAX-ENEMIGOS
+                   PERFORM 7100-SPAWN-ENEMIGO
+               END-IF
            END-IF
-           IF WS-PUNTAJE >= 100 THEN
+           IF WS-PUNTAJE >= WS-PARM-SCORE-GANAR THEN
+               MOVE "G" TO WS-CAUSA-FIN
                PERFORM 11000-GAME-OVER
            END-IF.
 
       *-----------------------------------------------------------------
-      *AQUI REALIZAMOS EL MOVIMIENTO VISUAL DEL ENEMIGO.
+
+      *LA POSICION DE APARICION SE BASA EN LOS LIMITES DE LA GRILLA
+      *TUNEABLES (REQUEST 004) PARA QUE UN TABLERO ACHICADO NO HAGA
+      *APARECER ENEMIGOS FUERA DEL AREA JUGABLE.
+       7100-SPAWN-ENEMIGO.
+           ADD 1 TO WS-NUM-ENEMIGOS
+           COMPUTE ENEMY-EJEx(WS-NUM-ENEMIGOS) =
+                   WS-PARM-LIMX-MAX - 2 - ((WS-NUM-ENEMIGOS - 1) * 2)
+           MOVE WS-PARM-LIMY-MAX TO ENEMY-EJEy(WS-NUM-ENEMIGOS)
+           MOVE "E" TO MAT-IND(ENEMY-EJEy(WS-NUM-ENEMIGOS)
+                               ,ENEMY-EJEx(WS-NUM-ENEMIGOS)).
+
+      *-----------------------------------------------------------------
+      *AQUI REALIZAMOS EL MOVIMIENTO VISUAL DE CADA ENEMIGO ACTIVO.
 
        8000-CAMBIO-POS-ENEMY.
-           IF WS-PUNTAJE > 5 THEN
-              MOVE ENEMY-EJEx TO ENEMY-VIEJOEJEx
-              MOVE ENEMY-EJEy TO ENEMY-VIEJOEJEy
-              PERFORM 9000-MOVIMIENTO-ENEMIGO
-              PERFORM 9100-NO-TRANSPASAR-PUERTA
-              MOVE SPACE TO MAT-IND(ENEMY-VIEJOEJEy,ENEMY-VIEJOEJEx)
-              MOVE "E" TO MAT-IND(ENEMY-EJEy,ENEMY-EJEx)
+           IF WS-PUNTAJE > WS-PARM-ENEMY-SPAWN THEN
+               PERFORM VARYING WS-EN-IDX FROM 1 BY 1
+                       UNTIL WS-EN-IDX > WS-NUM-ENEMIGOS
+                   MOVE ENEMY-EJEx(WS-EN-IDX)
+                       TO ENEMY-VIEJOEJEx(WS-EN-IDX)
+                   MOVE ENEMY-EJEy(WS-EN-IDX)
+                       TO ENEMY-VIEJOEJEy(WS-EN-IDX)
+                   PERFORM 9000-MOVIMIENTO-ENEMIGO
+                   PERFORM 9100-NO-TRANSPASAR-PUERTA
+      *SI OTRO ENEMIGO YA OCUPA LA CELDA VIEJA DE ESTE (CONVERGENCIA
+      *SOBRE LA MISMA CELDA), NO LA BORRAMOS: PODRIAMOS ESTAR
+      *BORRANDO LA "E" QUE ESE OTRO ENEMIGO RECIEN DIBUJO.
+                   MOVE "N" TO WS-EN-CELDA-OCUPADA
+                   PERFORM VARYING WS-EN-IDX2 FROM 1 BY 1
+                           UNTIL WS-EN-IDX2 > WS-NUM-ENEMIGOS
+                       IF WS-EN-IDX2 NOT = WS-EN-IDX
+                               AND ENEMY-EJEy(WS-EN-IDX2) =
+                                   ENEMY-VIEJOEJEy(WS-EN-IDX)
+                               AND ENEMY-EJEx(WS-EN-IDX2) =
+                                   ENEMY-VIEJOEJEx(WS-EN-IDX)
+                           MOVE "S" TO WS-EN-CELDA-OCUPADA
+                       END-IF
+                   END-PERFORM
+                   IF WS-EN-CELDA-OCUPADA = "N"
+                       MOVE SPACE TO MAT-IND(ENEMY-VIEJOEJEy(WS-EN-IDX)
+                                            ,ENEMY-VIEJOEJEx(WS-EN-IDX))
+                   END-IF
+                   MOVE "E" TO MAT-IND(ENEMY-EJEy(WS-EN-IDX)
+                                      ,ENEMY-EJEx(WS-EN-IDX))
+               END-PERFORM
            END-IF.
 
       *-----------------------------------------------------------------
       *AQUI INDICAMOS EL MOVIMIENTO QUE DEBE REALIZAR EL ENEMIGO
-      *EN BASE A LA DISTANCIA ENTRE AMBOS
+      *WS-EN-IDX EN BASE A LA DISTANCIA ENTRE AMBOS
 
        9000-MOVIMIENTO-ENEMIGO.
            MOVE 0 TO WS-DISTANCIA-X
            MOVE 0 TO WS-DISTANCIA-Y
-           COMPUTE WS-DISTANCIA-X = EJEx - ENEMY-EJEx
-           COMPUTE WS-DISTANCIA-Y = EJEy - ENEMY-EJEy
+           COMPUTE WS-DISTANCIA-X = EJEx - ENEMY-EJEx(WS-EN-IDX)
+           COMPUTE WS-DISTANCIA-Y = EJEy - ENEMY-EJEy(WS-EN-IDX)
       *VERIFICAMOS QUE SU POSICION NO COINCIDA HORIZONTAL NI
       *VERTICALMENTE CON LA DEL PERSONAJE
            IF WS-DISTANCIA-X NOT = 0 AND WS-DISTANCIA-Y NOT = 0
       *VERIFICAMOS SI EL ENEMIGO ESTA ABAJO O ARRIBA DEL PERSONAJE
                IF WS-DISTANCIA-Y < 0
-                   SUBTRACT 1 FROM ENEMY-EJEy
+                   SUBTRACT 1 FROM ENEMY-EJEy(WS-EN-IDX)
                ELSE
-                   ADD 1 TO ENEMY-EJEy
+                   ADD 1 TO ENEMY-EJEy(WS-EN-IDX)
                END-IF
       *VERIFICAMOS SI EL ENEMIGO ESTA IZQUIERDA O DERECHA
                IF WS-DISTANCIA-X < 0
                    IF WS-DISTANCIA-X = -1 THEN
-                       SUBTRACT 1 FROM ENEMY-EJEx
+                       SUBTRACT 1 FROM ENEMY-EJEx(WS-EN-IDX)
                    ELSE
-                       SUBTRACT 2 FROM ENEMY-EJEx
+                       SUBTRACT 2 FROM ENEMY-EJEx(WS-EN-IDX)
                    END-IF
                ELSE
                    IF WS-DISTANCIA-X = 1 THEN
-                       ADD 1 TO ENEMY-EJEx
+                       ADD 1 TO ENEMY-EJEx(WS-EN-IDX)
                    ELSE
-                       ADD 2 TO ENEMY-EJEx
+                       ADD 2 TO ENEMY-EJEx(WS-EN-IDX)
                    END-IF
                END-IF
            END-IF
@@ -415,15 +916,15 @@
            IF WS-DISTANCIA-Y = 0 AND WS-DISTANCIA-X NOT = 0
                IF WS-DISTANCIA-X >= 1 THEN
                    IF WS-DISTANCIA-X = 1 THEN
-                       ADD 1 TO ENEMY-EJEx
+                       ADD 1 TO ENEMY-EJEx(WS-EN-IDX)
                    ELSE
-                       ADD 2 TO ENEMY-EJEx
+                       ADD 2 TO ENEMY-EJEx(WS-EN-IDX)
                    END-IF
                ELSE
                    IF WS-DISTANCIA-X = -1 THEN
-                       SUBTRACT 1 FROM ENEMY-EJEx
+                       SUBTRACT 1 FROM ENEMY-EJEx(WS-EN-IDX)
                    ELSE
-                       SUBTRACT 2 FROM ENEMY-EJEx
+                       SUBTRACT 2 FROM ENEMY-EJEx(WS-EN-IDX)
                    END-IF
                END-IF
            END-IF
@@ -431,53 +932,45 @@
       *EL ENEMIGO SE MOVERA DE MANERA VERTICAL.
            IF WS-DISTANCIA-X = 0 AND WS-DISTANCIA-Y NOT = 0
                IF WS-DISTANCIA-Y >= 1 THEN
-                   ADD 1 TO ENEMY-EJEy
+                   ADD 1 TO ENEMY-EJEy(WS-EN-IDX)
                ELSE
-                   SUBTRACT 1 FROM ENEMY-EJEy
+                   SUBTRACT 1 FROM ENEMY-EJEy(WS-EN-IDX)
                END-IF
            END-IF
       *AQUI VERIFICAMOS SI EL ENEMIGO ALCANZO AL JUGADOR, PERDERA
-           IF EJEX = ENEMY-EJEx AND EJEy = ENEMY-EJEy THEN
+           IF EJEX = ENEMY-EJEx(WS-EN-IDX)
+                   AND EJEy = ENEMY-EJEy(WS-EN-IDX)
                MOVE "9" TO opcion
+               MOVE "P" TO WS-CAUSA-FIN
            END-IF.
 
       *-----------------------------------------------------------------
+      *NINGUN ENEMIGO PUEDE QUEDAR PARADO SOBRE UNA PUERTA; SE LO
+      *EMPUJA UN PASO MAS ALLA IGUAL QUE EL PERSONAJE EN 5000.
 
        9100-NO-TRANSPASAR-PUERTA.
-           EVALUATE ENEMY-EJEy
-           WHEN 5
-               EVALUATE ENEMY-EJEx
-               WHEN 14
-                  COMPUTE ENEMY-EJEx = ENEMY-EJEx + 1
-                  MOVE "]" TO MAT-IND(5,14)
-               WHEN 60
-                  COMPUTE ENEMY-EJEx = ENEMY-EJEx + 1
-                  MOVE "[" TO MAT-IND(5,60)
-               END-EVALUATE
-           WHEN 15
-               EVALUATE ENEMY-EJEx
-               WHEN 40
-                  COMPUTE ENEMY-EJEx = ENEMY-EJEx + 1
-                  MOVE "]" TO MAT-IND(15,40)
-               WHEN 70
-                  COMPUTE ENEMY-EJEx = ENEMY-EJEx + 1
-                  MOVE "[" TO MAT-IND(15,70)
-               END-EVALUATE
-           WHEN 25
-               EVALUATE ENEMY-EJEx
-               WHEN 10
-                  COMPUTE ENEMY-EJEx = ENEMY-EJEx + 1
-                  MOVE "]" TO MAT-IND(25,10)
-               WHEN 40
-                  COMPUTE ENEMY-EJEx = ENEMY-EJEx + 1
-                  MOVE "[" TO MAT-IND(25,40)
-               END-EVALUATE
-           END-EVALUATE.
-
+           PERFORM VARYING WS-P-IDX FROM 1 BY 1
+                   UNTIL WS-P-IDX > WS-NUM-PUERTAS
+               IF ENEMY-EJEy(WS-EN-IDX) = WS-PUERTA-Y(WS-P-IDX)
+                   IF ENEMY-EJEx(WS-EN-IDX) = WS-PUERTA-X1(WS-P-IDX)
+                       COMPUTE ENEMY-EJEx(WS-EN-IDX) =
+                               ENEMY-EJEx(WS-EN-IDX) + 1
+                       MOVE "]" TO MAT-IND(WS-PUERTA-Y(WS-P-IDX)
+                                          ,WS-PUERTA-X1(WS-P-IDX))
+                   ELSE
+                       IF ENEMY-EJEx(WS-EN-IDX) = WS-PUERTA-X2(WS-P-IDX)
+                           COMPUTE ENEMY-EJEx(WS-EN-IDX) =
+                                   ENEMY-EJEx(WS-EN-IDX) + 1
+                           MOVE "[" TO MAT-IND(WS-PUERTA-Y(WS-P-IDX)
+                                              ,WS-PUERTA-X2(WS-P-IDX))
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
 
       *-----------------------------------------------------------------
       *Genera un mensaje con el transcurso de la partida en la cabecera.
-       
+
        10000-GENERAR-MENSAJE.
            EVALUATE TRUE
            WHEN WS-PUNTAJE = 11 or WS-PUNTAJE = 6 or WS-PUNTAJE = 35
@@ -491,18 +984,145 @@
            END-EVALUATE.
 
       *-----------------------------------------------------------------
+      *FIN DE PARTIDA: MUESTRA EL CARTEL, GRABA AUDITORIA, RANKING,
+      *PADRON DE JUGADOR Y EXTRACTO PARA EL TORNEO, Y CIERRA TODO.
 
        11000-GAME-OVER.
-           IF WS-PUNTAJE >= 100 THEN
-               MOVE "Ha ganado" TO WS-GO-MENSAJE
-           ELSE
+           EVALUATE WS-CAUSA-FIN
+           WHEN "G"
+               MOVE "Ha ganado " TO WS-GO-MENSAJE
+           WHEN "P"
                MOVE "Ha perdido" TO WS-GO-MENSAJE
-           END-IF
+           WHEN OTHER
+               MOVE "Abandono  " TO WS-GO-MENSAJE
+           END-EVALUATE
            MOVE WS-PUNTAJE TO WS-GO-PUNTAJE
            DISPLAY WS-GUIONES
            DISPLAY WS-GAME-OVER
            DISPLAY WS-GUIONES
+           PERFORM 12100-GRABAR-AUDITORIA
+           PERFORM 12200-ACTUALIZAR-RANKING
+           PERFORM 12300-ACTUALIZAR-ROSTER
+           PERFORM 12400-EXPORTAR-INTERFAZ
+           PERFORM 12450-LIMPIAR-CHECKPOINT
+           PERFORM 12500-CERRAR-ARCHIVOS
            STOP RUN.
 
+      *-----------------------------------------------------------------
+      *GRABA EL ESTADO COMPLETO DE LA PARTIDA (REQUEST 002) CADA
+      *WS-PARM-CHECKPT-N MOVIMIENTOS.
+
+       12000-GRABAR-CHECKPOINT.
+           MOVE MAT-1          TO WS-CKPT-MAT-1
+           MOVE EJEy           TO WS-CKPT-EJEy
+           MOVE EJEx           TO WS-CKPT-EJEx
+           MOVE VIEJOEJEy      TO WS-CKPT-VIEJOEJEy
+           MOVE VIEJOEJEx      TO WS-CKPT-VIEJOEJEx
+           MOVE WS-PUNTAJE     TO WS-CKPT-PUNTAJE
+           MOVE WS-JUGADOR-ID  TO WS-CKPT-JUGADOR
+           MOVE WS-CAUSA-FIN   TO WS-CKPT-CAUSA
+           MOVE WS-NIVEL-NUM   TO WS-CKPT-NIVEL
+           MOVE WS-NUM-ENEMIGOS TO WS-CKPT-NUM-ENEMIGOS
+           PERFORM VARYING WS-EN-IDX FROM 1 BY 1
+                   UNTIL WS-EN-IDX > WS-NUM-ENEMIGOS
+               MOVE ENEMY-EJEy(WS-EN-IDX) TO WS-CKPT-EN-EJEy(WS-EN-IDX)
+               MOVE ENEMY-EJEx(WS-EN-IDX) TO WS-CKPT-EN-EJEx(WS-EN-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE WS-CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      *REQUEST 001: UN REGISTRO DE AUDITORIA POR SESION.
+
+       12100-GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO WS-TS-FIN
+           MOVE WS-TS-INICIO    TO WS-AUD-INICIO
+           MOVE WS-TS-FIN       TO WS-AUD-FIN
+           MOVE WS-GO-PUNTAJE   TO WS-AUD-PUNTAJE
+           MOVE WS-CAUSA-FIN    TO WS-AUD-RESULTADO
+           MOVE WS-JUGADOR-ID   TO WS-AUD-JUGADOR
+           WRITE WS-AUDIT-REC.
+
+      *-----------------------------------------------------------------
+      *REQUEST 000: AGREGA EL PUNTAJE FINAL AL TABLERO DE LIDERES.
+      *LA CLAVE INVIERTE EL PUNTAJE PARA QUE LA LECTURA ASCENDENTE
+      *MUESTRE PRIMERO A LOS PUNTAJES MAS ALTOS. LAS INICIALES SE
+      *TOMAN DEL ID DE JUGADOR YA CAPTURADO EN 0600-SOLICITAR-JUGADOR.
+
+      *EL DESEMPATE USA LA MARCA DE TIEMPO COMPLETA (FECHA+HORA A LOS
+      *SEGUNDOS) EN LUGAR DE UN FRAGMENTO DE ~10 SEGUNDOS, Y SI AUN
+      *ASI CHOCA LA CLAVE SE REINTENTA INCREMENTANDOLA EN VEZ DE
+      *DESCARTAR EL PUNTAJE EN SILENCIO.
+       12200-ACTUALIZAR-RANKING.
+           COMPUTE WS-SK-INV-SCORE = 999 - WS-GO-PUNTAJE
+           MOVE WS-TS-FIN            TO WS-SK-SEQ
+           MOVE WS-GO-PUNTAJE        TO WS-SCORE-PUNTAJE
+           MOVE WS-JUGADOR-ID(1:3)   TO WS-SCORE-INICIALES
+           MOVE WS-JUGADOR-ID        TO WS-SCORE-JUGADOR
+           MOVE WS-TS-FIN(1:8)       TO WS-SCORE-FECHA
+           MOVE "N" TO WS-SK-GRABADO
+           MOVE 0   TO WS-SK-RETRY
+           PERFORM UNTIL WS-SK-GRABADO = "S" OR WS-SK-RETRY > 9
+               WRITE WS-SCORE-REC
+                   INVALID KEY
+                       ADD 1 TO WS-SK-RETRY
+                       ADD 1 TO WS-SK-SEQ
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-SK-GRABADO
+               END-WRITE
+           END-PERFORM
+           IF WS-SK-GRABADO NOT = "S"
+               DISPLAY "NO SE PUDO GUARDAR EL PUNTAJE (CLAVE DUP.)"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *REQUEST 008: ACTUALIZA LOS TOTALES ACUMULADOS DEL JUGADOR.
+
+       12300-ACTUALIZAR-ROSTER.
+           MOVE WS-JUGADOR-ID TO WS-ROSTER-ID
+           READ ROSTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROSTER-PARTIDAS
+                   IF WS-GO-PUNTAJE > WS-ROSTER-MEJOR
+                       MOVE WS-GO-PUNTAJE TO WS-ROSTER-MEJOR
+                   END-IF
+                   MOVE WS-TS-FIN(1:8) TO WS-ROSTER-ULTFECHA
+                   REWRITE WS-ROSTER-REC
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *REQUEST 009: EXTRACTO DE ANCHO FIJO PARA EL SEGUIMIENTO DE
+      *TORNEOS.
+
+       12400-EXPORTAR-INTERFAZ.
+           MOVE WS-JUGADOR-ID  TO WS-IF-JUGADOR
+           MOVE WS-GO-PUNTAJE  TO WS-IF-PUNTAJE
+           MOVE WS-CAUSA-FIN   TO WS-IF-RESULTADO
+           MOVE WS-TS-FIN      TO WS-IF-TIMESTAMP
+           WRITE WS-IFACE-REC.
+
+      *-----------------------------------------------------------------
+      *LA PARTIDA TERMINO, ASI QUE EL CHECKPOINT YA NO SIRVE: SE VACIA
+      *PARA QUE LA PROXIMA PARTIDA NO OFREZCA REANUDAR UNA YA TERMINADA.
+
+       12450-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+
+       12500-CERRAR-ARCHIVOS.
+           CLOSE SCORE-FILE
+           CLOSE AUDIT-FILE
+           CLOSE ROSTER-FILE
+           CLOSE INTERFACE-FILE
+           IF WS-MOVE-ABIERTO = "S"
+               CLOSE MOVE-FILE
+           END-IF.
+
       *-----------------------------------------------------------------
        END PROGRAM JUEGOPAN.
