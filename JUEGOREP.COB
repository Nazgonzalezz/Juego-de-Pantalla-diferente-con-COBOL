@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:GONZALEZ NAZARENA ARACELI; TRONCOSO LEANDRO
+      * Date:08/2026
+      * Purpose: Resumen operativo diario a partir del log de
+      *          auditoria de sesiones generado por JUEGOPAN.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUEGOREP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       01  WS-AUDIT-REC.
+           05 WS-AUD-INICIO           PIC X(14).
+           05 WS-AUD-FIN              PIC X(14).
+           05 WS-AUD-PUNTAJE          PIC 999.
+           05 WS-AUD-RESULTADO        PIC X.
+           05 WS-AUD-JUGADOR          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-STATUS          PIC XX.
+
+       77  WS-CURRENT-DATETIME      PIC X(21).
+       77  WS-TARGET-FECHA          PIC X(8).
+       77  WS-ARG-FECHA             PIC X(8).
+
+       77  WS-TOTAL-SESIONES        PIC 9(5) VALUE 0.
+       77  WS-SUMA-PUNTAJE          PIC 9(7) VALUE 0.
+       77  WS-PROMEDIO              PIC 999V99 VALUE 0.
+       77  WS-CANT-GANADAS          PIC 9(5) VALUE 0.
+       77  WS-CANT-PERDIDAS         PIC 9(5) VALUE 0.
+       77  WS-CANT-ABANDONOS        PIC 9(5) VALUE 0.
+
+       01  WS-HORAS.
+           05 WS-HORA-TBL OCCURS 24 TIMES PIC 9(5) VALUE 0.
+
+       77  WS-HORA-IDX              PIC 99.
+       77  WS-HORA-PICO             PIC 99 VALUE 1.
+       77  WS-MAX-SESIONES-HORA     PIC 9(5) VALUE 0.
+       77  WS-HORA-STR              PIC XX.
+
+      */////////////////////////////////////////////////////////////////
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 0100-OBTENER-FECHA-OBJETIVO
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "NO HAY REGISTROS DE AUDITORIA TODAVIA."
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-AUDIT-STATUS NOT = "00"
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "10" TO WS-AUDIT-STATUS
+                   NOT AT END
+                       IF WS-AUD-INICIO(1:8) = WS-TARGET-FECHA
+                           PERFORM 2000-PROCESAR-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           PERFORM 3000-CALCULAR-RESUMEN
+           PERFORM 4000-IMPRIMIR-RESUMEN
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *LA FECHA OBJETIVO ES HOY POR DEFECTO (EL REPORTE ES "DEL DIA");
+      *EL ARGUMENTO 1 (YYYYMMDD) PERMITE CORRER EL REPORTE DE UN DIA
+      *ANTERIOR SI SE LO EJECUTA FUERA DE HORARIO.
+
+       0100-OBTENER-FECHA-OBJETIVO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-TARGET-FECHA
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-FECHA FROM ARGUMENT-VALUE
+           IF WS-ARG-FECHA NOT = SPACES
+               MOVE WS-ARG-FECHA TO WS-TARGET-FECHA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2000-PROCESAR-REGISTRO.
+           ADD 1 TO WS-TOTAL-SESIONES
+           ADD WS-AUD-PUNTAJE TO WS-SUMA-PUNTAJE
+           EVALUATE WS-AUD-RESULTADO
+               WHEN "G"
+                   ADD 1 TO WS-CANT-GANADAS
+               WHEN "P"
+                   ADD 1 TO WS-CANT-PERDIDAS
+               WHEN OTHER
+                   ADD 1 TO WS-CANT-ABANDONOS
+           END-EVALUATE
+           MOVE WS-AUD-INICIO(9:2) TO WS-HORA-STR
+           COMPUTE WS-HORA-IDX = FUNCTION NUMVAL(WS-HORA-STR) + 1
+           ADD 1 TO WS-HORA-TBL(WS-HORA-IDX).
+
+      *-----------------------------------------------------------------
+
+       3000-CALCULAR-RESUMEN.
+           IF WS-TOTAL-SESIONES > 0
+               COMPUTE WS-PROMEDIO
+                   ROUNDED = WS-SUMA-PUNTAJE / WS-TOTAL-SESIONES
+           END-IF
+           PERFORM VARYING WS-HORA-IDX FROM 1 BY 1
+                   UNTIL WS-HORA-IDX > 24
+               IF WS-HORA-TBL(WS-HORA-IDX) > WS-MAX-SESIONES-HORA
+                   MOVE WS-HORA-TBL(WS-HORA-IDX) TO WS-MAX-SESIONES-HORA
+                   MOVE WS-HORA-IDX TO WS-HORA-PICO
+               END-IF
+           END-PERFORM
+           COMPUTE WS-HORA-PICO = WS-HORA-PICO - 1.
+
+      *-----------------------------------------------------------------
+
+       4000-IMPRIMIR-RESUMEN.
+           DISPLAY "================================================"
+           DISPLAY "     RESUMEN OPERATIVO DIARIO - JUEGOPAN"
+           DISPLAY "================================================"
+           DISPLAY "FECHA DEL REPORTE   : " WS-TARGET-FECHA
+           DISPLAY "SESIONES JUGADAS    : " WS-TOTAL-SESIONES
+           DISPLAY "PUNTAJE PROMEDIO    : " WS-PROMEDIO
+           DISPLAY "GANADAS             : " WS-CANT-GANADAS
+           DISPLAY "PERDIDAS            : " WS-CANT-PERDIDAS
+           DISPLAY "ABANDONOS           : " WS-CANT-ABANDONOS
+           DISPLAY "HORA MAS CONCURRIDA : " WS-HORA-PICO " HS"
+           DISPLAY "================================================".
+
+      *-----------------------------------------------------------------
+       END PROGRAM JUEGOREP.
